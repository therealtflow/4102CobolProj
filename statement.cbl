@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. StatementReport.
+000300
+000400 ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ACCOUNT ASSIGN TO 'accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO 'translog.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+
+
+000500 DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNT.
+           COPY "ACCTREC.cpy".
+
+           FD TRANSACTION-LOG.
+           COPY "TRANSLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF          PIC X VALUE 'N'.
+       01 WS-LOG-EOF      PIC X VALUE 'N'.
+       01 WS-COUNT        PIC 9(5) VALUE 0.
+       01 WS-TXN-COUNT    PIC 9(5) VALUE 0.
+       01 WS-BEGIN-BALANCE PIC 9(9)V99.
+       01 WS-END-BALANCE   PIC 9(9)V99.
+       01 WS-ACCT-STATUS   PIC XX.
+       01 WS-LOG-STATUS    PIC XX.
+       01 WS-STMT-PERIOD   PIC 9(6).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "Month-End Customer Statement Run"
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-STMT-PERIOD
+           DISPLAY "Statement Period: " WS-STMT-PERIOD
+           OPEN INPUT ACCOUNT
+           IF WS-ACCT-STATUS = "35"
+               DISPLAY "No accounts.txt found - nothing to report"
+           ELSE
+               MOVE 0 TO ACCOUNT-NUM
+               START ACCOUNT KEY IS NOT LESS THAN ACCOUNT-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ACCOUNT NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM PRINT-STATEMENT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT
+           END-IF
+           DISPLAY "Statements produced: " WS-COUNT
+           STOP RUN.
+
+       PRINT-STATEMENT.
+           DISPLAY "=========================================="
+           DISPLAY "Statement for Account: " ACCOUNT-NUM
+           DISPLAY "Name: " FUNCTION TRIM(NAME)
+           MOVE ACCOUNT-BALANCE TO WS-BEGIN-BALANCE
+           MOVE ACCOUNT-BALANCE TO WS-END-BALANCE
+           PERFORM CALCULATE-BEGIN-BALANCE
+           DISPLAY "Beginning Balance: " WS-BEGIN-BALANCE
+           MOVE 0 TO WS-TXN-COUNT
+           PERFORM SCAN-TRANSACTIONS
+           DISPLAY "Ending Balance:    " WS-END-BALANCE
+           ADD 1 TO WS-COUNT.
+
+       CALCULATE-BEGIN-BALANCE.
+           MOVE 0 TO WS-TXN-COUNT
+           MOVE 'N' TO WS-LOG-EOF
+           OPEN INPUT TRANSACTION-LOG
+           IF WS-LOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOG-EOF = 'Y' OR WS-TXN-COUNT > 0
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE 'Y' TO WS-LOG-EOF
+                       NOT AT END
+                           IF LOG-ACCOUNT-NUM = ACCOUNT-NUM
+                               AND LOG-DATE(1:6) = WS-STMT-PERIOD
+                               IF LOG-TXN-TYPE = "WITHDRAW"
+                                   COMPUTE WS-BEGIN-BALANCE =
+                                       LOG-BALANCE + LOG-AMOUNT
+                               ELSE
+                                   COMPUTE WS-BEGIN-BALANCE =
+                                       LOG-BALANCE - LOG-AMOUNT
+                               END-IF
+                               ADD 1 TO WS-TXN-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       SCAN-TRANSACTIONS.
+           MOVE 'N' TO WS-LOG-EOF
+           OPEN INPUT TRANSACTION-LOG
+           IF WS-LOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOG-EOF = 'Y'
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE 'Y' TO WS-LOG-EOF
+                       NOT AT END
+                           IF LOG-ACCOUNT-NUM = ACCOUNT-NUM
+                               AND LOG-DATE(1:6) = WS-STMT-PERIOD
+                               PERFORM RECORD-TRANSACTION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       RECORD-TRANSACTION.
+           DISPLAY "  " LOG-DATE " " LOG-TXN-TYPE
+               " " LOG-AMOUNT " -> " LOG-BALANCE
+           ADD 1 TO WS-TXN-COUNT.
+       END PROGRAM StatementReport.
