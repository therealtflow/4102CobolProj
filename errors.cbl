@@ -6,50 +6,91 @@
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT ACCOUNT ASSIGN TO 'accounts.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS WS-ACCT-STATUS.
 
 
 
 000500 DATA DIVISION.
            FILE SECTION.
            FD ACCOUNT.
-           01 ACCOUNT-FILE.
-               05 ACCOUNT-NUM PIC 9(5).
-               05 NAME PIC A(5).
-               05 ACCOUNT-BALANCE PIC 9(5).
+           COPY "ACCTREC.cpy".
 
        WORKING-STORAGE SECTION.
-       01 WS-ACCOUNT-NUM PIC 9(5).
-       01 WS-CHOICE PIC 9.
-       01 WS-W-AMOUNT PIC 9(5).
-       01 WS-D-AMOUNT PIC 9(5).
-       01 WS-COUNT PIC 9(1) VALUE 0. 
-       
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-MIN-NUM PIC 9(5) VALUE 99999.
+       01 WS-MAX-NUM PIC 9(5) VALUE 0.
+       01 WS-GAP-COUNT PIC 9(5) VALUE 0.
+       01 WS-DUP-COUNT PIC 9(5) VALUE 0.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+       01 WS-IDX PIC 9(5).
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN OCCURS 99999 TIMES PIC X VALUE 'N'.
+       01 WS-ACCT-STATUS PIC XX.
+
        PROCEDURE DIVISION.
 
+       MAIN-LOGIC.
+           DISPLAY "End-of-day Account Number Reconciliation Report"
            OPEN INPUT ACCOUNT
-           DISPLAY "Press Enter to check for any missing Account IDs"
-
-           ACCEPT WS-ACCOUNT-NUM
-           PERFORM UNTIL WS-COUNT = 9
-               READ ACCOUNT
-                   AT END
-      *>                 DISPLAY "No Missing Account Numbers Found"
-                       CLOSE ACCOUNT
-                       STOP RUN
-                   NOT AT END
-                       IF WS-ACCOUNT-NUM IS = ACCOUNT-NUM
-                           DISPLAY "No Missing account ID found"
-                       ELSE IF WS-ACCOUNT-NUM IS NOT = ACCOUNT-NUM
-                           DISPLAY "Missing account ID found"
-
-      *> We need to figure out how to get only one of these if/ifelse statements to run and the program is finished
-
-      *>                 IF ACCOUNT-NUM IS NOT = " "
-                          
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE ACCOUNT.
+           IF WS-ACCT-STATUS = "35"
+               DISPLAY "No accounts.txt found - nothing to reconcile"
+           ELSE
+               MOVE 0 TO ACCOUNT-NUM
+               START ACCOUNT KEY IS NOT LESS THAN ACCOUNT-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ACCOUNT NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM CHECK-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT
+               PERFORM REPORT-GAPS
+           END-IF
+           DISPLAY "----------------------------------------"
+           DISPLAY "Accounts scanned : " WS-RECORD-COUNT
+           DISPLAY "Gaps found       : " WS-GAP-COUNT
+           DISPLAY "Duplicates found : " WS-DUP-COUNT
            STOP RUN.
-       END PROGRAM errors.
\ No newline at end of file
+
+       CHECK-RECORD.
+           IF ACCOUNT-STATUS = 'C'
+               IF ACCOUNT-NUM > 0
+                   MOVE 'Y' TO WS-SEEN(ACCOUNT-NUM)
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               IF ACCOUNT-NUM < WS-MIN-NUM
+                   MOVE ACCOUNT-NUM TO WS-MIN-NUM
+               END-IF
+               IF ACCOUNT-NUM > WS-MAX-NUM
+                   MOVE ACCOUNT-NUM TO WS-MAX-NUM
+               END-IF
+               IF ACCOUNT-NUM > 0
+                   IF WS-SEEN(ACCOUNT-NUM) = 'Y'
+                       ADD 1 TO WS-DUP-COUNT
+                       DISPLAY "Duplicate account number: " ACCOUNT-NUM
+                   ELSE
+                       MOVE 'Y' TO WS-SEEN(ACCOUNT-NUM)
+                   END-IF
+               END-IF
+           END-IF.
+
+       REPORT-GAPS.
+           IF WS-MAX-NUM >= WS-MIN-NUM
+               PERFORM VARYING WS-IDX FROM WS-MIN-NUM BY 1
+                       UNTIL WS-IDX > WS-MAX-NUM
+                   IF WS-SEEN(WS-IDX) NOT = 'Y'
+                       ADD 1 TO WS-GAP-COUNT
+                       DISPLAY "Missing account number: " WS-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+       END PROGRAM errors.
