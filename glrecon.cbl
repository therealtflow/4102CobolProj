@@ -0,0 +1,89 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GLReconciliation.
+000300
+000400 ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ACCOUNT ASSIGN TO 'accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT GL-CONTROL ASSIGN TO 'glcontrol.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+
+
+000500 DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNT.
+           COPY "ACCTREC.cpy".
+
+           FD GL-CONTROL.
+           01 GL-CONTROL-REC.
+               05 GL-EXPECTED-TOTAL PIC 9(11)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF          PIC X VALUE 'N'.
+       01 WS-ACCT-STATUS  PIC XX.
+       01 WS-GL-STATUS    PIC XX.
+       01 WS-COUNT        PIC 9(5) VALUE 0.
+       01 WS-ACTUAL-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-EXPECTED-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-DIFFERENCE   PIC S9(11)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "General Ledger Control-Total Reconciliation"
+           PERFORM READ-GL-CONTROL
+           OPEN INPUT ACCOUNT
+           IF WS-ACCT-STATUS = "35"
+               DISPLAY "No accounts.txt found - nothing to reconcile"
+           ELSE
+               MOVE 0 TO ACCOUNT-NUM
+               START ACCOUNT KEY IS NOT LESS THAN ACCOUNT-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ACCOUNT NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD ACCOUNT-BALANCE TO WS-ACTUAL-TOTAL
+                           ADD 1 TO WS-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT
+           END-IF
+           PERFORM REPORT-RECONCILIATION
+           STOP RUN.
+
+       READ-GL-CONTROL.
+           OPEN INPUT GL-CONTROL
+           IF WS-GL-STATUS = "35"
+               DISPLAY "No glcontrol.txt found - expected total is 0"
+               MOVE 0 TO WS-EXPECTED-TOTAL
+           ELSE
+               READ GL-CONTROL
+               MOVE GL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+               CLOSE GL-CONTROL
+           END-IF.
+
+       REPORT-RECONCILIATION.
+           COMPUTE WS-DIFFERENCE =
+               WS-ACTUAL-TOTAL - WS-EXPECTED-TOTAL
+           DISPLAY "----------------------------------------"
+           DISPLAY "Accounts scanned    : " WS-COUNT
+           DISPLAY "Actual GL total     : " WS-ACTUAL-TOTAL
+           DISPLAY "Expected GL total   : " WS-EXPECTED-TOTAL
+           IF WS-DIFFERENCE = 0
+               DISPLAY "In balance"
+           ELSE
+               DISPLAY "*** OUT OF BALANCE *** Difference: "
+                   WS-DIFFERENCE
+           END-IF.
+       END PROGRAM GLReconciliation.
