@@ -0,0 +1,10 @@
+      *> Shared account record layout for accounts.txt.
+      *> Included by transactions.cbl, errors.cbl and ACCOUNT-CREATOR
+      *> so all three programs agree on field widths.
+       01 ACCOUNT-FILE.
+           05 ACCOUNT-NUM     PIC 9(5).
+           05 NAME            PIC X(30).
+           05 SSN             PIC X(9).
+           05 ACCOUNT-BALANCE PIC 9(9)V99.
+           05 ACCOUNT-TYPE    PIC X(1).
+           05 ACCOUNT-STATUS  PIC X(1).
