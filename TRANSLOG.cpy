@@ -0,0 +1,9 @@
+      *> Shared transaction-log record layout for translog.txt.
+      *> Included by transactions.cbl, interestpost.cbl and statement.cbl
+      *> so all three programs agree on field widths.
+       01 TRANSACTION-LOG-REC.
+           05 LOG-ACCOUNT-NUM PIC 9(5).
+           05 LOG-TXN-TYPE    PIC X(8).
+           05 LOG-AMOUNT      PIC 9(7)V99.
+           05 LOG-BALANCE     PIC 9(9)V99.
+           05 LOG-DATE        PIC 9(8).
