@@ -1,79 +1,353 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. transactions.
-000300
-000400 ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-           SELECT ACCOUNT ASSIGN TO 'accounts.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-
-
-000500 DATA DIVISION.
-           FILE SECTION.
-           FD ACCOUNT.
-           01 ACCOUNT-FILE.
-               05 ACCOUNT-NUM PIC 9(5).
-               05 NAME PIC A(5).
-               05 ACCOUNT-BALANCE PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-       01 WS-ACCOUNT-NUM PIC 9(5).
-       01 WS-CHOICE PIC 9.
-       01 WS-W-AMOUNT PIC 9(5).
-       01 WS-D-AMOUNT PIC 9(5).
-       
-       PROCEDURE DIVISION.
-
-           OPEN INPUT ACCOUNT
-           DISPLAY "Please enter your account number: "
-      *>         DISPLAY "Enter 0 to exit."
-           ACCEPT WS-ACCOUNT-NUM
-           PERFORM UNTIL ACCOUNT-NUM = WS-ACCOUNT-NUM
-               READ ACCOUNT
-                   AT END
-                       DISPLAY "Account not found"
-                       CLOSE ACCOUNT
-                       STOP RUN
-                   NOT AT END
-                       IF ACCOUNT-NUM = WS-ACCOUNT-NUM
-                           DISPLAY "Account found"
-                           MOVE FUNCTION TRIM(NAME) TO NAME
-                           MOVE FUNCTION TRIM(ACCOUNT-BALANCE) 
-                           TO ACCOUNT-BALANCE
-                           DISPLAY ACCOUNT-NUM
-                           DISPLAY NAME
-                           DISPLAY "BALANCE: " ACCOUNT-BALANCE
-                       END-IF
-               END-READ
-           END-PERFORM
-           DISPLAY "Options"
-           DISPLAY "1. Enter 1 to withdraw"
-           DISPLAY "2. Enter 2 to deposit"
-           ACCEPT WS-CHOICE
-           IF WS-CHOICE = '1'
-               DISPLAY "Enter amount: " 
-               ACCEPT WS-W-AMOUNT
-               IF WS-W-AMOUNT > ACCOUNT-BALANCE
-                   DISPLAY "Insufficient balance"
-                   CLOSE ACCOUNT
-                   STOP RUN
-               END-IF
-               COMPUTE ACCOUNT-BALANCE = 
-               ACCOUNT-BALANCE - WS-W-AMOUNT
-               DISPLAY "Account balance: " ACCOUNT-BALANCE
-           ELSE IF WS-CHOICE = 2
-               DISPLAY "Enter amount: "
-               ACCEPT WS-D-AMOUNT
-               COMPUTE ACCOUNT-BALANCE = 
-               ACCOUNT-BALANCE + WS-D-AMOUNT
-               DISPLAY "Account balance: " ACCOUNT-BALANCE
-           ELSE
-               DISPLAY "Invalid choice."
-           END-IF
-           CLOSE ACCOUNT.
-           STOP RUN.
-       END PROGRAM transactions.
-                  
-     
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. transactions.
+000300
+000400 ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ACCOUNT ASSIGN TO 'accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO 'translog.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT NSF-EXCEPTIONS ASSIGN TO 'nsfexceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NSF-STATUS.
+           SELECT BATCH-TRANSACTIONS ASSIGN TO 'batchtxns.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'txnckpt.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT TXN-CONTROL ASSIGN TO 'txnctl.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXNCTL-STATUS.
+
+
+
+000500 DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNT.
+           COPY "ACCTREC.cpy".
+
+           FD TRANSACTION-LOG.
+           COPY "TRANSLOG.cpy".
+
+           FD NSF-EXCEPTIONS.
+           01 NSF-EXCEPTION-REC.
+               05 NSF-ACCOUNT-NUM PIC 9(5).
+               05 NSF-ATTEMPTED   PIC 9(7)V99.
+               05 NSF-BALANCE     PIC 9(9)V99.
+               05 NSF-DATE        PIC 9(8).
+               05 NSF-TIME        PIC 9(8).
+
+           FD BATCH-TRANSACTIONS.
+           01 BATCH-TXN-REC.
+               05 BATCH-ACCOUNT-NUM PIC 9(5).
+               05 BATCH-TXN-TYPE    PIC X(8).
+               05 BATCH-AMOUNT      PIC 9(7)V99.
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC.
+               05 CKPT-LAST-LINE PIC 9(7).
+
+           FD TXN-CONTROL.
+           01 TXN-CONTROL-REC.
+               05 CTL-MIN-BALANCE PIC 9(7)V99.
+               05 CTL-DAILY-LIMIT PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-NUM PIC 9(5).
+       01 WS-CHOICE PIC 9.
+       01 WS-W-AMOUNT PIC 9(7)V99.
+       01 WS-D-AMOUNT PIC 9(7)V99.
+       01 WS-ACCOUNT-FOUND PIC X VALUE 'N'.
+       01 WS-ACCOUNT-CLOSED PIC X VALUE 'N'.
+       01 WS-CONTINUE PIC X VALUE 'Y'.
+       01 WS-TODAY PIC 9(8).
+       01 WS-MIN-BALANCE PIC 9(7)V99 VALUE 100.
+       01 WS-DAILY-LIMIT PIC 9(7)V99 VALUE 1000.
+       01 WS-DAILY-WITHDRAWN PIC 9(7)V99 VALUE 0.
+       01 WS-DAILY-FOUND-IDX PIC 9(3) VALUE 0.
+       01 WS-DAILY-COUNT PIC 9(3) VALUE 0.
+       01 WS-DAILY-IDX PIC 9(3).
+       01 WS-DAILY-TABLE.
+           05 WS-DAILY-ENTRY OCCURS 100 TIMES.
+               10 WS-DAILY-ACCT PIC 9(5) VALUE 0.
+               10 WS-DAILY-AMT  PIC 9(7)V99 VALUE 0.
+
+       01 WS-RUN-MODE PIC 9.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-LAST-CKPT PIC 9(7) VALUE 0.
+       01 WS-LINE-NUM PIC 9(7) VALUE 0.
+       01 WS-BATCH-EOF PIC X VALUE 'N'.
+       01 WS-LOG-EOF PIC X VALUE 'N'.
+       01 WS-ACCT-STATUS PIC XX.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-NSF-STATUS PIC XX.
+       01 WS-TXNCTL-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM ENSURE-ACCOUNT-FILE
+           PERFORM READ-TXN-CONTROL
+           DISPLAY "1. Interactive teller mode"
+           DISPLAY "2. Batch mode from batchtxns.txt"
+           ACCEPT WS-RUN-MODE
+           IF WS-RUN-MODE = 2
+               PERFORM BATCH-PROCESS-TRANSACTIONS
+           ELSE
+               PERFORM REBUILD-DAILY-TABLE
+               PERFORM UNTIL WS-CONTINUE NOT = 'Y'
+                   PERFORM PROCESS-ONE-CUSTOMER
+                   DISPLAY "Process another transaction? (Y/N): "
+                   ACCEPT WS-CONTINUE
+               END-PERFORM
+           END-IF
+           STOP RUN.
+
+       ENSURE-ACCOUNT-FILE.
+           OPEN INPUT ACCOUNT
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT
+           END-IF
+           CLOSE ACCOUNT.
+
+       READ-TXN-CONTROL.
+           OPEN INPUT TXN-CONTROL
+           IF WS-TXNCTL-STATUS = "35"
+               DISPLAY "No txnctl.dat found - using default limits"
+           ELSE
+               READ TXN-CONTROL
+               MOVE CTL-MIN-BALANCE TO WS-MIN-BALANCE
+               MOVE CTL-DAILY-LIMIT TO WS-DAILY-LIMIT
+               CLOSE TXN-CONTROL
+           END-IF.
+
+       PROCESS-ONE-CUSTOMER.
+           MOVE 'N' TO WS-ACCOUNT-FOUND
+           MOVE 'N' TO WS-ACCOUNT-CLOSED
+           OPEN I-O ACCOUNT
+           DISPLAY "Please enter your account number: "
+           ACCEPT WS-ACCOUNT-NUM
+           MOVE WS-ACCOUNT-NUM TO ACCOUNT-NUM
+           READ ACCOUNT
+               INVALID KEY
+                   DISPLAY "Account not found"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND
+                   MOVE FUNCTION TRIM(NAME) TO NAME
+                   DISPLAY "Account found"
+                   DISPLAY ACCOUNT-NUM
+                   DISPLAY NAME
+                   DISPLAY "BALANCE: " ACCOUNT-BALANCE
+                   IF ACCOUNT-STATUS = 'C'
+                       MOVE 'Y' TO WS-ACCOUNT-CLOSED
+                       DISPLAY "This account is closed"
+                   END-IF
+           END-READ
+           IF WS-ACCOUNT-FOUND = 'Y' AND WS-ACCOUNT-CLOSED = 'N'
+               PERFORM DO-TRANSACTION
+           END-IF
+           CLOSE ACCOUNT.
+
+       DO-TRANSACTION.
+           DISPLAY "Options"
+           DISPLAY "1. Enter 1 to withdraw"
+           DISPLAY "2. Enter 2 to deposit"
+           DISPLAY "3. Enter 3 to close this account"
+           ACCEPT WS-CHOICE
+           IF WS-CHOICE = 3
+               MOVE 'C' TO ACCOUNT-STATUS
+               REWRITE ACCOUNT-FILE
+               DISPLAY "Account " ACCOUNT-NUM " closed"
+           ELSE IF WS-CHOICE = '1'
+               DISPLAY "Enter amount: "
+               ACCEPT WS-W-AMOUNT
+               PERFORM FIND-DAILY-WITHDRAWN
+               IF WS-W-AMOUNT > ACCOUNT-BALANCE
+                   DISPLAY "Insufficient balance"
+                   PERFORM LOG-NSF-EXCEPTION
+               ELSE IF (ACCOUNT-BALANCE - WS-W-AMOUNT) < WS-MIN-BALANCE
+                   DISPLAY "Withdrawal would drop below minimum balance"
+               ELSE IF (WS-DAILY-WITHDRAWN + WS-W-AMOUNT)
+                       > WS-DAILY-LIMIT
+                   DISPLAY "Daily withdrawal limit exceeded"
+               ELSE
+                   COMPUTE ACCOUNT-BALANCE =
+                   ACCOUNT-BALANCE - WS-W-AMOUNT
+                   REWRITE ACCOUNT-FILE
+                   MOVE "WITHDRAW" TO LOG-TXN-TYPE
+                   MOVE WS-W-AMOUNT TO LOG-AMOUNT
+                   PERFORM LOG-TRANSACTION
+                   PERFORM UPDATE-DAILY-WITHDRAWN
+                   DISPLAY "Account balance: " ACCOUNT-BALANCE
+               END-IF
+           ELSE IF WS-CHOICE = 2
+               DISPLAY "Enter amount: "
+               ACCEPT WS-D-AMOUNT
+               COMPUTE ACCOUNT-BALANCE =
+               ACCOUNT-BALANCE + WS-D-AMOUNT
+               REWRITE ACCOUNT-FILE
+               MOVE "DEPOSIT" TO LOG-TXN-TYPE
+               MOVE WS-D-AMOUNT TO LOG-AMOUNT
+               PERFORM LOG-TRANSACTION
+               DISPLAY "Account balance: " ACCOUNT-BALANCE
+           ELSE
+               DISPLAY "Invalid choice."
+           END-IF.
+
+       LOG-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE ACCOUNT-NUM TO LOG-ACCOUNT-NUM
+           MOVE ACCOUNT-BALANCE TO LOG-BALANCE
+           MOVE WS-TODAY TO LOG-DATE
+           OPEN EXTEND TRANSACTION-LOG
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF
+           WRITE TRANSACTION-LOG-REC
+           CLOSE TRANSACTION-LOG.
+
+       FIND-DAILY-WITHDRAWN.
+           MOVE 0 TO WS-DAILY-WITHDRAWN
+           MOVE 0 TO WS-DAILY-FOUND-IDX
+           PERFORM VARYING WS-DAILY-IDX FROM 1 BY 1
+                   UNTIL WS-DAILY-IDX > WS-DAILY-COUNT
+               IF WS-DAILY-ACCT(WS-DAILY-IDX) = ACCOUNT-NUM
+                   MOVE WS-DAILY-IDX TO WS-DAILY-FOUND-IDX
+                   MOVE WS-DAILY-AMT(WS-DAILY-IDX) TO WS-DAILY-WITHDRAWN
+               END-IF
+           END-PERFORM.
+
+       UPDATE-DAILY-WITHDRAWN.
+           IF WS-DAILY-FOUND-IDX > 0
+               ADD WS-W-AMOUNT TO WS-DAILY-AMT(WS-DAILY-FOUND-IDX)
+           ELSE IF WS-DAILY-COUNT < 100
+               ADD 1 TO WS-DAILY-COUNT
+               MOVE ACCOUNT-NUM TO WS-DAILY-ACCT(WS-DAILY-COUNT)
+               MOVE WS-W-AMOUNT TO WS-DAILY-AMT(WS-DAILY-COUNT)
+           END-IF.
+
+       LOG-NSF-EXCEPTION.
+           MOVE ACCOUNT-NUM TO NSF-ACCOUNT-NUM
+           MOVE WS-W-AMOUNT TO NSF-ATTEMPTED
+           MOVE ACCOUNT-BALANCE TO NSF-BALANCE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO NSF-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO NSF-TIME
+           OPEN EXTEND NSF-EXCEPTIONS
+           IF WS-NSF-STATUS = "35"
+               OPEN OUTPUT NSF-EXCEPTIONS
+           END-IF
+           WRITE NSF-EXCEPTION-REC
+           CLOSE NSF-EXCEPTIONS.
+
+       BATCH-PROCESS-TRANSACTIONS.
+           PERFORM READ-CHECKPOINT
+           PERFORM REBUILD-DAILY-TABLE
+           OPEN INPUT BATCH-TRANSACTIONS
+           OPEN I-O ACCOUNT
+           MOVE 'N' TO WS-BATCH-EOF
+           PERFORM UNTIL WS-BATCH-EOF = 'Y'
+               READ BATCH-TRANSACTIONS
+                   AT END
+                       MOVE 'Y' TO WS-BATCH-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+                       IF WS-LINE-NUM > WS-LAST-CKPT
+                           PERFORM POST-BATCH-TRANSACTION
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT
+           CLOSE BATCH-TRANSACTIONS
+           DISPLAY "Batch run complete. Lines processed: " WS-LINE-NUM.
+
+       REBUILD-DAILY-TABLE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE 0 TO WS-DAILY-COUNT
+           MOVE 'N' TO WS-LOG-EOF
+           OPEN INPUT TRANSACTION-LOG
+           IF WS-LOG-STATUS NOT = "35"
+               PERFORM UNTIL WS-LOG-EOF = 'Y'
+                   READ TRANSACTION-LOG
+                       AT END
+                           MOVE 'Y' TO WS-LOG-EOF
+                       NOT AT END
+                           IF LOG-TXN-TYPE = "WITHDRAW"
+                               AND LOG-DATE = WS-TODAY
+                               MOVE LOG-ACCOUNT-NUM TO ACCOUNT-NUM
+                               PERFORM FIND-DAILY-WITHDRAWN
+                               MOVE LOG-AMOUNT TO WS-W-AMOUNT
+                               PERFORM UPDATE-DAILY-WITHDRAWN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CKPT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "35"
+               READ CHECKPOINT-FILE
+               MOVE CKPT-LAST-LINE TO WS-LAST-CKPT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-LINE-NUM TO CKPT-LAST-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       POST-BATCH-TRANSACTION.
+           MOVE BATCH-ACCOUNT-NUM TO ACCOUNT-NUM
+           READ ACCOUNT
+               INVALID KEY
+                   DISPLAY "Batch line " WS-LINE-NUM
+                       ": account not found " ACCOUNT-NUM
+               NOT INVALID KEY
+                   IF ACCOUNT-STATUS = 'C'
+                       DISPLAY "Batch line " WS-LINE-NUM
+                           ": account closed " ACCOUNT-NUM
+                   ELSE IF BATCH-TXN-TYPE = "WITHDRAW"
+                       MOVE BATCH-AMOUNT TO WS-W-AMOUNT
+                       PERFORM FIND-DAILY-WITHDRAWN
+                       IF WS-W-AMOUNT > ACCOUNT-BALANCE
+                           PERFORM LOG-NSF-EXCEPTION
+                       ELSE IF (ACCOUNT-BALANCE - WS-W-AMOUNT)
+                               < WS-MIN-BALANCE
+                           DISPLAY "Batch line " WS-LINE-NUM
+                               ": below minimum balance"
+                       ELSE IF (WS-DAILY-WITHDRAWN + WS-W-AMOUNT)
+                               > WS-DAILY-LIMIT
+                           DISPLAY "Batch line " WS-LINE-NUM
+                               ": daily limit exceeded"
+                       ELSE
+                           COMPUTE ACCOUNT-BALANCE =
+                               ACCOUNT-BALANCE - WS-W-AMOUNT
+                           REWRITE ACCOUNT-FILE
+                           MOVE "WITHDRAW" TO LOG-TXN-TYPE
+                           MOVE WS-W-AMOUNT TO LOG-AMOUNT
+                           PERFORM LOG-TRANSACTION
+                           PERFORM UPDATE-DAILY-WITHDRAWN
+                       END-IF
+                   ELSE IF BATCH-TXN-TYPE = "DEPOSIT"
+                       MOVE BATCH-AMOUNT TO WS-D-AMOUNT
+                       COMPUTE ACCOUNT-BALANCE =
+                           ACCOUNT-BALANCE + WS-D-AMOUNT
+                       REWRITE ACCOUNT-FILE
+                       MOVE "DEPOSIT" TO LOG-TXN-TYPE
+                       MOVE WS-D-AMOUNT TO LOG-AMOUNT
+                       PERFORM LOG-TRANSACTION
+                   ELSE
+                       DISPLAY "Batch line " WS-LINE-NUM
+                           ": invalid transaction type"
+                   END-IF
+           END-READ.
+       END PROGRAM transactions.
