@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. InterestPoster.
+000300
+000400 ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ACCOUNT ASSIGN TO 'accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT TRANSACTION-LOG ASSIGN TO 'translog.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+
+
+000500 DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNT.
+           COPY "ACCTREC.cpy".
+
+           FD TRANSACTION-LOG.
+           COPY "TRANSLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-COUNT PIC 9(5) VALUE 0.
+       01 WS-ANNUAL-RATE PIC 9(3)V99.
+       01 WS-INTEREST PIC 9(7)V99.
+       01 WS-SAVINGS-RATE  PIC 9(3)V99 VALUE 3.75.
+       01 WS-CHECKING-RATE PIC 9(3)V99 VALUE 0.50.
+       01 WS-DEFAULT-RATE  PIC 9(3)V99 VALUE 0.00.
+       01 WS-TODAY PIC 9(8).
+       01 WS-ACCT-STATUS PIC XX.
+       01 WS-LOG-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "Month-End Interest Posting Run"
+           OPEN I-O ACCOUNT
+           IF WS-ACCT-STATUS = "35"
+               DISPLAY "No accounts.txt found - nothing to post"
+           ELSE
+               MOVE 0 TO ACCOUNT-NUM
+               START ACCOUNT KEY IS NOT LESS THAN ACCOUNT-NUM
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ACCOUNT NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM POST-INTEREST
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT
+           END-IF
+           DISPLAY "Accounts processed: " WS-COUNT
+           STOP RUN.
+
+       POST-INTEREST.
+           IF ACCOUNT-STATUS NOT = 'C'
+               PERFORM GET-RATE-FOR-TYPE
+               COMPUTE WS-INTEREST =
+                   (ACCOUNT-BALANCE * WS-ANNUAL-RATE) / 100 / 12
+               ADD WS-INTEREST TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-FILE
+               MOVE "INTEREST" TO LOG-TXN-TYPE
+               MOVE WS-INTEREST TO LOG-AMOUNT
+               PERFORM LOG-TRANSACTION
+               ADD 1 TO WS-COUNT
+               DISPLAY "Posted interest to account " ACCOUNT-NUM
+                   ": " WS-INTEREST
+           END-IF.
+
+       LOG-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE ACCOUNT-NUM TO LOG-ACCOUNT-NUM
+           MOVE ACCOUNT-BALANCE TO LOG-BALANCE
+           MOVE WS-TODAY TO LOG-DATE
+           OPEN EXTEND TRANSACTION-LOG
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG
+           END-IF
+           WRITE TRANSACTION-LOG-REC
+           CLOSE TRANSACTION-LOG.
+
+       GET-RATE-FOR-TYPE.
+           EVALUATE ACCOUNT-TYPE
+               WHEN "S"
+                   MOVE WS-SAVINGS-RATE TO WS-ANNUAL-RATE
+               WHEN "C"
+                   MOVE WS-CHECKING-RATE TO WS-ANNUAL-RATE
+               WHEN OTHER
+                   MOVE WS-DEFAULT-RATE TO WS-ANNUAL-RATE
+           END-EVALUATE.
+       END PROGRAM InterestPoster.
