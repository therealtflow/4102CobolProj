@@ -9,6 +9,12 @@
            01 Interest          PIC 9(5)V99.
            01 TotalAmount       PIC 9(7)V99.
            01 Choice            PIC 9.
+           01 WS-INTEREST-TYPE  PIC 9.
+           01 WS-COMPOUND-FREQ  PIC 9(2).
+           01 WS-PERIODS        PIC 9(4).
+           01 WS-PERIOD-IDX     PIC 9(4).
+           01 WS-PERIOD-RATE    PIC 9(3)V9(4).
+           01 WS-RUNNING-BAL    PIC 9(7)V99.
 
        PROCEDURE DIVISION.
            PERFORM UNTIL Choice = '2'
@@ -29,9 +35,27 @@
 
                 Accept Choice
                 If Choice = '1'
-                    Compute Interest = (InitialDeposit * InterestRate * 
-                    TimePeriod) / 100
-                    Compute TotalAmount = InitialDeposit + Interest
+                    Display "Enter 1 for simple interest, 2 for "
+                        "compounding interest:"
+                    Accept WS-INTEREST-TYPE
+                    If WS-INTEREST-TYPE = 2
+                        Display "Compound how often per year "
+                            "(1=annually, 4=quarterly, 12=monthly):"
+                        Accept WS-COMPOUND-FREQ
+                        IF WS-COMPOUND-FREQ = 0
+                            Display "Invalid compounding frequency - "
+                                "must be greater than zero"
+                            MOVE 0 TO Interest
+                            MOVE InitialDeposit TO TotalAmount
+                        ELSE
+                            PERFORM COMPUTE-COMPOUND-INTEREST
+                        END-IF
+                    Else
+                        Compute Interest =
+                        (InitialDeposit * InterestRate * TimePeriod)
+                        / 100
+                        Compute TotalAmount = InitialDeposit + Interest
+                    End-If
 
                     Display "Interest Amount: ", Interest
                     Display "Total Amount after Interest: ", TotalAmount
@@ -42,3 +66,17 @@
                 END-IF
            END-PERFORM
            STOP RUN.
+
+       COMPUTE-COMPOUND-INTEREST.
+           COMPUTE WS-PERIOD-RATE =
+               InterestRate / WS-COMPOUND-FREQ
+           COMPUTE WS-PERIODS = WS-COMPOUND-FREQ * TimePeriod
+           MOVE InitialDeposit TO WS-RUNNING-BAL
+           PERFORM VARYING WS-PERIOD-IDX FROM 1 BY 1
+                   UNTIL WS-PERIOD-IDX > WS-PERIODS
+               COMPUTE WS-RUNNING-BAL =
+                   WS-RUNNING-BAL +
+                   (WS-RUNNING-BAL * WS-PERIOD-RATE) / 100
+           END-PERFORM
+           MOVE WS-RUNNING-BAL TO TotalAmount
+           COMPUTE Interest = TotalAmount - InitialDeposit.
