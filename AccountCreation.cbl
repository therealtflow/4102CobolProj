@@ -1,35 +1,266 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCOUNT-CREATOR.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT ASSIGN TO 'accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT NEW-ACCOUNTS ASSIGN TO 'new_accounts.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCT-CONTROL ASSIGN TO 'acctctl.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT PIN-CONTROL ASSIGN TO 'pinctl.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PIN-STATUS.
+           SELECT SSN-AUDIT-LOG ASSIGN TO 'ssnaudit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT.
+       COPY "ACCTREC.cpy".
+
+       FD NEW-ACCOUNTS.
+       01 NEW-ACCOUNT-REC.
+           05 NEW-ACCT-NAME    PIC X(30).
+           05 NEW-ACCT-SSN     PIC X(9).
+           05 NEW-ACCT-DEPOSIT PIC 9(9)V99.
+           05 NEW-ACCT-TYPE    PIC X(1).
+
+       FD ACCT-CONTROL.
+       01 ACCT-CONTROL-REC.
+           05 CTL-LAST-ACCOUNT-NUM PIC 9(5).
+
+       FD PIN-CONTROL.
+       01 PIN-CONTROL-REC.
+           05 CTL-SUPERVISOR-PIN PIC X(4).
+
+       FD SSN-AUDIT-LOG.
+       01 SSN-AUDIT-REC.
+           05 AUDIT-ACCOUNT-NUM PIC 9(5).
+           05 AUDIT-RESULT      PIC X(7).
+           05 AUDIT-DATE        PIC 9(8).
+           05 AUDIT-TIME        PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       01 ACCOUNT-TABLE.
-          02 ACCOUNT-ENTRY OCCURS 10 TIMES.
-             03 NAME           PIC X(30).
-             03 ACCOUNT-ID     PIC X(10).
-             03 BALANCE        PIC 9(9)V99 VALUE 0.
-             03 SSN            PIC X(9).
-       
+       01 ACCOUNT-ENTRY.
+          03 NAME           PIC X(30).
+          03 ACCOUNT-ID     PIC X(10).
+          03 BALANCE        PIC 9(9)V99 VALUE 0.
+          03 SSN            PIC X(9).
+          03 ACCT-TYPE      PIC X(1).
+
+       01 WS-CREATE-MODE   PIC 9.
+       01 WS-EOF           PIC X VALUE 'N'.
+       01 WS-NEXT-NUM      PIC 9(5) VALUE 0.
+       01 WS-ACCT-STATUS   PIC XX.
+       01 WS-CTL-STATUS    PIC XX.
+       01 WS-PIN-STATUS    PIC XX.
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 WS-SSN-MASKED    PIC X(9).
+       01 WS-LOOKUP-NUM    PIC 9(5).
+       01 WS-AUTH-PIN      PIC X(4).
+       01 WS-SUPERVISOR-PIN PIC X(4) VALUE '1234'.
+       01 WS-CHECK-SSN     PIC X(9).
+       01 WS-DUP-SSN       PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM ENSURE-ACCOUNT-FILE
            DISPLAY "Welcome to Blue Magic Bank Account Creator".
-           PERFORM INITIALIZE-ACCOUNT
-           DISPLAY "Account Created Successfully!".
-           DISPLAY "Account Details:".
-           PERFORM DISPLAY-ACCOUNT
+           DISPLAY "1. Create a single account interactively".
+           DISPLAY "2. Create a batch of accounts from new_accounts.txt".
+           DISPLAY "3. Look up a full SSN (restricted)".
+           ACCEPT WS-CREATE-MODE
+           IF WS-CREATE-MODE = 2
+               PERFORM BATCH-CREATE-ACCOUNTS
+           ELSE IF WS-CREATE-MODE = 3
+               PERFORM LOOKUP-FULL-SSN
+           ELSE
+               PERFORM INITIALIZE-ACCOUNT
+               IF WS-DUP-SSN = 'Y'
+                   DISPLAY "Account not created - duplicate SSN"
+               ELSE
+                   PERFORM SAVE-ACCOUNT
+                   DISPLAY "Account Created Successfully!"
+                   DISPLAY "Account Details:"
+                   PERFORM DISPLAY-ACCOUNT
+               END-IF
+           END-IF
            STOP RUN.
-       
+
+       ENSURE-ACCOUNT-FILE.
+           OPEN INPUT ACCOUNT
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT
+           END-IF
+           CLOSE ACCOUNT.
+
        INITIALIZE-ACCOUNT.
+           MOVE 'N' TO WS-DUP-SSN
            DISPLAY "Enter Name:".
-           ACCEPT ACCOUNT-ENTRY(1).
-           DISPLAY "Enter Account ID:".
-           ACCEPT ACCOUNT-ENTRY(2).
+           ACCEPT NAME OF ACCOUNT-ENTRY.
            DISPLAY "Enter SSN:".
-           ACCEPT ACCOUNT-ENTRY(4).
-       
+           ACCEPT SSN OF ACCOUNT-ENTRY.
+           MOVE SSN OF ACCOUNT-ENTRY TO WS-CHECK-SSN
+           PERFORM CHECK-DUPLICATE-SSN
+           IF WS-DUP-SSN = 'N'
+               PERFORM GET-NEXT-ACCOUNT-NUM
+               MOVE WS-NEXT-NUM TO ACCOUNT-ID
+               DISPLAY "Assigned Account ID: " ACCOUNT-ID
+               DISPLAY "Enter Account Type (S=Savings, C=Checking):"
+               ACCEPT ACCT-TYPE
+               DISPLAY "Enter Initial Deposit:"
+               ACCEPT BALANCE
+           END-IF.
+
+       CHECK-DUPLICATE-SSN.
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT ACCOUNT
+           MOVE 0 TO ACCOUNT-NUM
+           START ACCOUNT KEY IS NOT LESS THAN ACCOUNT-NUM
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ACCOUNT NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF SSN OF ACCOUNT-FILE = WS-CHECK-SSN
+                           MOVE 'Y' TO WS-DUP-SSN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT.
+
+       SAVE-ACCOUNT.
+           MOVE ACCOUNT-ID TO ACCOUNT-NUM
+           MOVE NAME OF ACCOUNT-ENTRY TO NAME OF ACCOUNT-FILE
+           MOVE SSN OF ACCOUNT-ENTRY TO SSN OF ACCOUNT-FILE
+           MOVE BALANCE       TO ACCOUNT-BALANCE
+           MOVE ACCT-TYPE     TO ACCOUNT-TYPE OF ACCOUNT-FILE
+           MOVE 'O'           TO ACCOUNT-STATUS OF ACCOUNT-FILE
+           OPEN I-O ACCOUNT
+           WRITE ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Account " ACCOUNT-NUM
+                       " already exists - not created"
+           END-WRITE
+           CLOSE ACCOUNT.
+
        DISPLAY-ACCOUNT.
-           DISPLAY "Name: " ACCOUNT-ENTRY(1).
-           DISPLAY "Account ID: " ACCOUNT-ENTRY(2).
-           DISPLAY "Balance: " ACCOUNT-ENTRY(3).
-           DISPLAY "SSN: " ACCOUNT-ENTRY(4).
-       
\ No newline at end of file
+           DISPLAY "Name: " NAME OF ACCOUNT-ENTRY.
+           DISPLAY "Account ID: " ACCOUNT-ID.
+           DISPLAY "Balance: " BALANCE.
+           PERFORM MASK-SSN
+           DISPLAY "SSN: " WS-SSN-MASKED.
+           DISPLAY "Account Type: " ACCT-TYPE.
+
+       MASK-SSN.
+           MOVE "XXXXX" TO WS-SSN-MASKED(1:5)
+           MOVE SSN OF ACCOUNT-ENTRY(6:4) TO WS-SSN-MASKED(6:4).
+
+       LOOKUP-FULL-SSN.
+           DISPLAY "Enter Account Number:".
+           ACCEPT WS-LOOKUP-NUM
+           DISPLAY "Enter Supervisor PIN:".
+           ACCEPT WS-AUTH-PIN
+           PERFORM READ-SUPERVISOR-PIN
+           IF WS-AUTH-PIN NOT = WS-SUPERVISOR-PIN
+               DISPLAY "Access denied - invalid supervisor PIN"
+               MOVE "DENIED " TO AUDIT-RESULT
+               PERFORM LOG-SSN-LOOKUP
+           ELSE
+               MOVE WS-LOOKUP-NUM TO ACCOUNT-NUM
+               OPEN INPUT ACCOUNT
+               READ ACCOUNT
+                   INVALID KEY
+                       DISPLAY "Account not found"
+                   NOT INVALID KEY
+                       DISPLAY "SSN for account " ACCOUNT-NUM ": "
+                           SSN OF ACCOUNT-FILE
+               END-READ
+               CLOSE ACCOUNT
+               MOVE "GRANTED" TO AUDIT-RESULT
+               PERFORM LOG-SSN-LOOKUP
+           END-IF.
+
+       READ-SUPERVISOR-PIN.
+           OPEN INPUT PIN-CONTROL
+           IF WS-PIN-STATUS NOT = "35"
+               READ PIN-CONTROL
+               MOVE CTL-SUPERVISOR-PIN TO WS-SUPERVISOR-PIN
+               CLOSE PIN-CONTROL
+           END-IF.
+
+       LOG-SSN-LOOKUP.
+           MOVE WS-LOOKUP-NUM TO AUDIT-ACCOUNT-NUM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:8) TO AUDIT-TIME
+           OPEN EXTEND SSN-AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT SSN-AUDIT-LOG
+           END-IF
+           WRITE SSN-AUDIT-REC
+           CLOSE SSN-AUDIT-LOG.
+
+       BATCH-CREATE-ACCOUNTS.
+           OPEN INPUT NEW-ACCOUNTS
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ NEW-ACCOUNTS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE NEW-ACCT-SSN TO WS-CHECK-SSN
+                       PERFORM CHECK-DUPLICATE-SSN
+                       IF WS-DUP-SSN = 'Y'
+                           DISPLAY "Skipped duplicate SSN for "
+                               NEW-ACCT-NAME
+                       ELSE
+                           PERFORM GET-NEXT-ACCOUNT-NUM
+                           MOVE WS-NEXT-NUM TO ACCOUNT-NUM
+                           MOVE NEW-ACCT-NAME TO NAME OF ACCOUNT-FILE
+                           MOVE NEW-ACCT-SSN TO SSN OF ACCOUNT-FILE
+                           MOVE NEW-ACCT-DEPOSIT TO ACCOUNT-BALANCE
+                           MOVE NEW-ACCT-TYPE
+                               TO ACCOUNT-TYPE OF ACCOUNT-FILE
+                           MOVE 'O' TO ACCOUNT-STATUS OF ACCOUNT-FILE
+                           OPEN I-O ACCOUNT
+                           WRITE ACCOUNT-FILE
+                               INVALID KEY
+                                   DISPLAY "Account " ACCOUNT-NUM
+                                       " already exists - skipped"
+                               NOT INVALID KEY
+                                   DISPLAY "Created account "
+                                       ACCOUNT-NUM " for "
+                                       NEW-ACCT-NAME
+                           END-WRITE
+                           CLOSE ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE NEW-ACCOUNTS.
+
+       GET-NEXT-ACCOUNT-NUM.
+           MOVE 0 TO WS-NEXT-NUM
+           OPEN INPUT ACCT-CONTROL
+           IF WS-CTL-STATUS = "35"
+               MOVE 0 TO WS-NEXT-NUM
+           ELSE
+               READ ACCT-CONTROL
+               MOVE CTL-LAST-ACCOUNT-NUM TO WS-NEXT-NUM
+               CLOSE ACCT-CONTROL
+           END-IF
+           ADD 1 TO WS-NEXT-NUM
+           MOVE WS-NEXT-NUM TO CTL-LAST-ACCOUNT-NUM
+           OPEN OUTPUT ACCT-CONTROL
+           WRITE ACCT-CONTROL-REC
+           CLOSE ACCT-CONTROL.
